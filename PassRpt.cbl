@@ -0,0 +1,101 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PASSRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PASSWARDFILE ASSIGN TO "passward.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RECORDID
+           ALTERNATE RECORD KEY IS SYSTEMNAME.
+           SELECT REPORTFILE ASSIGN TO "passward.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PASSWARDFILE.
+       01 RECORDDATA.
+          02 RECORDID         PIC 9(5).
+          02 SYSTEMNAME       PIC X(15).
+          02 PASSWARDLIST     PIC X(15).
+
+       FD REPORTFILE.
+       01 REPORTRECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF               PIC X     VALUE 'N'.
+       01 WS-MASKEDPASSWARD    PIC X(15).
+       01 WS-DATE8             PIC 9(8).
+       01 WS-PWLEN             PIC 99.
+
+       01 RPT-HEADING1.
+          02 FILLER            PIC X(80)
+             VALUE "PASSWARD STORE - SYSTEM ACCESS REVIEW".
+
+       01 RPT-HEADING2.
+          02 FILLER            PIC X(12) VALUE "RUN DATE : ".
+          02 RPT-RUNDATE       PIC 9(8).
+          02 FILLER            PIC X(60) VALUE SPACES.
+
+       01 RPT-HEADING3.
+          02 FILLER            PIC X(80) VALUE SPACES.
+
+       01 RPT-COLUMNS.
+          02 FILLER            PIC X(10) VALUE "RECORD ID".
+          02 FILLER            PIC X(20) VALUE "SYSTEM NAME".
+          02 FILLER            PIC X(15) VALUE "PASSWARD".
+          02 FILLER            PIC X(35) VALUE SPACES.
+
+       01 RPT-DETAIL.
+          02 RPT-RECORDID      PIC 9(5).
+          02 FILLER            PIC X(5)  VALUE SPACES.
+          02 RPT-SYSTEMNAME    PIC X(15).
+          02 FILLER            PIC X(5)  VALUE SPACES.
+          02 RPT-PASSWARD      PIC X(15).
+          02 FILLER            PIC X(35) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       STARTPARA.
+           OPEN INPUT PASSWARDFILE.
+           OPEN OUTPUT REPORTFILE.
+           PERFORM WRITEHEADINGS.
+           MOVE ZEROS TO RECORDID.
+           START PASSWARDFILE KEY IS NOT LESS THAN RECORDID
+           INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+                   READ PASSWARDFILE NEXT RECORD
+                   AT END
+                           MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                           PERFORM WRITEDETAIL
+                   END-READ
+           END-PERFORM.
+           CLOSE PASSWARDFILE.
+           CLOSE REPORTFILE.
+           STOP RUN.
+
+       WRITEHEADINGS.
+           ACCEPT WS-DATE8 FROM DATE YYYYMMDD.
+           MOVE WS-DATE8 TO RPT-RUNDATE.
+           WRITE REPORTRECORD FROM RPT-HEADING1.
+           WRITE REPORTRECORD FROM RPT-HEADING2.
+           WRITE REPORTRECORD FROM RPT-HEADING3.
+           WRITE REPORTRECORD FROM RPT-COLUMNS.
+
+       WRITEDETAIL.
+           PERFORM MASKPASSWARD.
+           MOVE RECORDID TO RPT-RECORDID.
+           MOVE SYSTEMNAME TO RPT-SYSTEMNAME.
+           MOVE WS-MASKEDPASSWARD TO RPT-PASSWARD.
+           WRITE REPORTRECORD FROM RPT-DETAIL.
+
+       MASKPASSWARD.
+           MOVE ALL "*" TO WS-MASKEDPASSWARD.
+           COMPUTE WS-PWLEN =
+               FUNCTION LENGTH(FUNCTION TRIM(PASSWARDLIST)).
+           IF WS-PWLEN > 1
+              MOVE PASSWARDLIST(WS-PWLEN - 1:2)
+                  TO WS-MASKEDPASSWARD(WS-PWLEN - 1:2)
+           END-IF.
