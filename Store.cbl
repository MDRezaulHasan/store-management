@@ -5,29 +5,85 @@
        FILE-CONTROL.
            SELECT PASSWARDFILE ASSIGN TO "passward.txt"
            ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS RECORDID.
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RECORDID
+           ALTERNATE RECORD KEY IS SYSTEMNAME.
+           SELECT OPTIONAL AUDITFILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ONBOARDFILE ASSIGN TO "onboard.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD PASSWARDFILE.
        01 RECORDDATA.
-          02 RECORDID         PIC 99.
+          02 RECORDID         PIC 9(5).
           02 SYSTEMNAME       PIC X(15).
           02 PASSWARDLIST     PIC X(15).
 
+       FD AUDITFILE.
+       01 AUDITRECORD.
+          02 AUD-RECORDID     PIC 9(5).
+          02 FILLER           PIC X     VALUE SPACE.
+          02 AUD-ACTION       PIC X.
+          02 FILLER           PIC X     VALUE SPACE.
+          02 AUD-OPERATOR     PIC X(10).
+          02 FILLER           PIC X     VALUE SPACE.
+          02 AUD-TIMESTAMP    PIC X(14).
+
+       FD ONBOARDFILE.
+       01 ONBOARDRECORD.
+          02 OB-RECORDID      PIC 9(5).
+          02 OB-SYSTEMNAME    PIC X(15).
+          02 OB-PASSWARDLIST  PIC X(15).
+
        WORKING-STORAGE SECTION.
        01 CHOICE              PIC 9.
        01 STAYOPEN            PIC X     VALUE 'Y'.
        01 PASSWARDEXISTS      PIC X.
        01 WS-PASSWARDS.
-          02 WS-RECORDID      PIC 99.
+          02 WS-RECORDID      PIC 9(5).
           02 WS-SYSTEMNAME    PIC X(15).
-          02 WS-PASSWARDLIST  PIC X(15).        
+          02 WS-PASSWARDLIST  PIC X(15).
+       01 WS-EOF               PIC X     VALUE 'N'.
+       01 WS-MASKEDPASSWARD    PIC X(15).
+       01 WS-REVEAL            PIC X.
+       01 WS-OPERATOR          PIC X(10).
+       01 WS-DATE8             PIC 9(8).
+       01 WS-TIME8             PIC 9(8).
+       01 WS-AUDITACTION       PIC X.
+       01 WS-CONFIRM           PIC X.
+       01 WS-COMMAND-LINE      PIC X(20).
+       01 WS-NEXTID            PIC 9(5).
+       01 WS-BACKUPCMD         PIC X(80).
+       01 WS-PASSWORDOK        PIC X.
+       01 WS-PWLEN             PIC 99.
 
        PROCEDURE DIVISION.
        STARTPARA.
+           PERFORM BACKUPPASSFILE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE = "BULKLOAD"
+              PERFORM BULKLOADPARA
+           ELSE
+              PERFORM INTERACTIVEPARA
+           END-IF.
+           STOP RUN.
+
+       BACKUPPASSFILE.
+           ACCEPT WS-DATE8 FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME8 FROM TIME.
+           STRING "cp passward.txt passward_" DELIMITED BY SIZE
+               WS-DATE8 DELIMITED BY SIZE
+               "_" DELIMITED BY SIZE
+               WS-TIME8(1:6) DELIMITED BY SIZE
+               ".bak" DELIMITED BY SIZE
+               INTO WS-BACKUPCMD.
+           CALL "SYSTEM" USING WS-BACKUPCMD.
+
+       INTERACTIVEPARA.
            OPEN I-O PASSWARDFILE.
+           OPEN EXTEND AUDITFILE.
            PERFORM UNTIL STAYOPEN = 'N'
                    DISPLAY " "
                    DISPLAY "PASSWARD RECORDS"
@@ -36,6 +92,7 @@
                    DISPLAY "3 : Update Passward"
                    DISPLAY "4 : Get Passward Record"
                    DISPLAY "5 : Get All Records"
+                   DISPLAY "6 : Search by System Name"
                    DISPLAY "0 : Quit"
                    DISPLAY ": " WITH NO ADVANCING
                    ACCEPT CHOICE
@@ -48,44 +105,188 @@
                         PERFORM UPDATEPASS
                    WHEN 4
                         PERFORM GETPASS
+                   WHEN 5
+                        PERFORM GETALLPASS
+                   WHEN 6
+                        PERFORM SEARCHBYNAME
                    WHEN OTHER
                         MOVE 'N' TO STAYOPEN
                    END-EVALUATE
           
            END-PERFORM.
            CLOSE PASSWARDFILE
-           STOP RUN.
+           CLOSE AUDITFILE.
+
+       BULKLOADPARA.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT ONBOARDFILE.
+           OPEN I-O PASSWARDFILE.
+           OPEN EXTEND AUDITFILE.
+           PERFORM UNTIL WS-EOF = 'Y'
+                   READ ONBOARDFILE
+                   AT END
+                           MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                           MOVE OB-RECORDID TO RECORDID
+                           MOVE 'N' TO PASSWARDEXISTS
+                           READ PASSWARDFILE KEY IS RECORDID
+                           INVALID KEY
+                                   CONTINUE
+                           NOT INVALID KEY
+                                   MOVE 'Y' TO PASSWARDEXISTS
+                           END-READ
+                           IF PASSWARDEXISTS = 'Y'
+                              DISPLAY "Skipped ID " OB-RECORDID
+                                  " - ID already exists"
+                           ELSE
+                              MOVE OB-SYSTEMNAME TO SYSTEMNAME
+                              MOVE 'N' TO PASSWARDEXISTS
+                              READ PASSWARDFILE KEY IS SYSTEMNAME
+                              INVALID KEY
+                                      CONTINUE
+                              NOT INVALID KEY
+                                      MOVE 'Y' TO PASSWARDEXISTS
+                              END-READ
+                              IF PASSWARDEXISTS = 'Y'
+                                 DISPLAY "Skipped ID " OB-RECORDID
+                                     " - system name already exists"
+                              ELSE
+                                 MOVE OB-PASSWARDLIST TO PASSWARDLIST
+                                 PERFORM CHECKPASSWORDPOLICY
+                                 IF WS-PASSWORDOK = 'N'
+                                    DISPLAY "Skipped ID " OB-RECORDID
+                                        " - password does not meet "
+                                        "policy"
+                                 ELSE
+                                    MOVE OB-RECORDID TO RECORDID
+                                    MOVE OB-SYSTEMNAME TO SYSTEMNAME
+                                    WRITE RECORDDATA
+                                    INVALID KEY
+                                            DISPLAY "Skipped ID "
+                                                OB-RECORDID
+                                                " - write failed"
+                                    NOT INVALID KEY
+                                            MOVE 'A' TO WS-AUDITACTION
+                                            PERFORM WRITEAUDIT
+                                    END-WRITE
+                                 END-IF
+                              END-IF
+                           END-IF
+                   END-READ
+           END-PERFORM.
+           CLOSE ONBOARDFILE.
+           CLOSE PASSWARDFILE.
+           CLOSE AUDITFILE.
+
+       FINDNEXTID.
+           MOVE 99999 TO RECORDID.
+           START PASSWARDFILE KEY IS NOT GREATER THAN RECORDID
+           INVALID KEY
+                   MOVE 1 TO WS-NEXTID
+           NOT INVALID KEY
+                   READ PASSWARDFILE NEXT RECORD
+                   AT END
+                           MOVE 1 TO WS-NEXTID
+                   NOT AT END
+                           COMPUTE WS-NEXTID = RECORDID + 1
+                   END-READ
+           END-START.
+           MOVE WS-NEXTID TO RECORDID.
+
+       VALIDATEPASSWORD.
+           DISPLAY "Enter PASSWARD : " WITH NO ADVANCING.
+           ACCEPT PASSWARDLIST.
+           PERFORM CHECKPASSWORDPOLICY.
+           PERFORM UNTIL WS-PASSWORDOK = 'Y'
+                   DISPLAY "Passward must be at least 6 characters."
+                   DISPLAY "Enter PASSWARD : " WITH NO ADVANCING
+                   ACCEPT PASSWARDLIST
+                   PERFORM CHECKPASSWORDPOLICY
+           END-PERFORM.
+
+       CHECKPASSWORDPOLICY.
+           IF PASSWARDLIST = SPACES OR
+              FUNCTION LENGTH(FUNCTION TRIM(PASSWARDLIST)) < 6
+              MOVE 'N' TO WS-PASSWORDOK
+           ELSE
+              MOVE 'Y' TO WS-PASSWORDOK
+           END-IF.
 
        ADDPASS.
            DISPLAY " ".
-           DISPLAY "Enter Record ID : " WITH NO ADVANCING.
-           ACCEPT RECORDID.
+           PERFORM FINDNEXTID.
+           DISPLAY "Assigned Record ID : " RECORDID.
            DISPLAY "Enter SYSTEM NAME : " WITH NO ADVANCING.
            ACCEPT SYSTEMNAME.
-           DISPLAY "Enter PASSWARD : " WITH NO ADVANCING.
-           ACCEPT PASSWARDLIST.
-           DISPLAY " ".
-           WRITE RECORDDATA
+           PERFORM VALIDATEPASSWORD.
+           MOVE RECORDID TO WS-RECORDID.
+           MOVE SYSTEMNAME TO WS-SYSTEMNAME.
+           MOVE PASSWARDLIST TO WS-PASSWARDLIST.
+           MOVE 'N' TO PASSWARDEXISTS.
+           READ PASSWARDFILE KEY IS SYSTEMNAME
            INVALID KEY
-                   DISPLAY "ID is Taken"
-           END-WRITE.
+                   CONTINUE
+           NOT INVALID KEY
+                   MOVE 'Y' TO PASSWARDEXISTS
+           END-READ.
+           DISPLAY " ".
+           IF PASSWARDEXISTS = 'Y'
+              DISPLAY "System Name Already Exists"
+           ELSE
+              MOVE WS-RECORDID TO RECORDID
+              MOVE WS-SYSTEMNAME TO SYSTEMNAME
+              MOVE WS-PASSWARDLIST TO PASSWARDLIST
+              WRITE RECORDDATA
+              INVALID KEY
+                      DISPLAY "Record ID is Taken"
+              NOT INVALID KEY
+                      MOVE 'A' TO WS-AUDITACTION
+                      PERFORM WRITEAUDIT
+              END-WRITE
+           END-IF.
 
 
        DELETEPASS.
+           MOVE 'Y' TO PASSWARDEXISTS.
            DISPLAY " ".
            DISPLAY "Enter Record ID to Delete : " WITH NO ADVANCING.
            ACCEPT RECORDID.
-           DELETE PASSWARDFILE
+           READ PASSWARDFILE KEY IS RECORDID
            INVALID KEY
-                   DISPLAY "Key Doesn't Exist"
-           END-DELETE.
+                   MOVE 'N' TO PASSWARDEXISTS
+           END-READ.
+           IF PASSWARDEXISTS = 'N'
+              DISPLAY "Key Doesn't Exist"
+           ELSE
+              PERFORM MASKPASSWARD
+              DISPLAY "SYSTEM NAME : " SYSTEMNAME
+              DISPLAY "PASSWARD : " WS-MASKEDPASSWARD
+              DISPLAY "Reveal full passward (Y/N) : " WITH NO ADVANCING
+              ACCEPT WS-REVEAL
+              IF WS-REVEAL = 'Y' OR WS-REVEAL = 'y'
+                 DISPLAY "PASSWARD : " PASSWARDLIST
+              END-IF
+              DISPLAY "Delete this record (Y/N) : " WITH NO ADVANCING
+              ACCEPT WS-CONFIRM
+              IF WS-CONFIRM = 'Y' OR WS-CONFIRM = 'y'
+                 DELETE PASSWARDFILE
+                 INVALID KEY
+                         DISPLAY "Key Doesn't Exist"
+                 NOT INVALID KEY
+                         MOVE 'D' TO WS-AUDITACTION
+                         PERFORM WRITEAUDIT
+                 END-DELETE
+              ELSE
+                 DISPLAY "Delete Cancelled"
+              END-IF
+           END-IF.
 
        UPDATEPASS.
            MOVE 'Y' TO PASSWARDEXISTS.
            DISPLAY " ".
            DISPLAY "Enter ID to Update : " WITH NO ADVANCING.
            ACCEPT RECORDID.
-           READ PASSWARDFILE
+           READ PASSWARDFILE KEY IS RECORDID
            INVALID KEY
                    MOVE 'N' TO PASSWARDEXISTS
            END-READ.
@@ -94,12 +295,14 @@
            ELSE
               DISPLAY "Enter the New SYSTEM NAME : " WITH NO ADVANCING
               ACCEPT SYSTEMNAME
-              DISPLAY "Enter the New PASSWARD : " WITH NO ADVANCING
-              ACCEPT PASSWARDLIST
+              PERFORM VALIDATEPASSWORD
            END-IF.
            REWRITE RECORDDATA
            INVALID KEY
                    DISPLAY "Record Not Updated"
+           NOT INVALID KEY
+                   MOVE 'U' TO WS-AUDITACTION
+                   PERFORM WRITEAUDIT
            END-REWRITE.
 
 
@@ -108,14 +311,91 @@
            DISPLAY " ".
            DISPLAY "Enter record ID to Find : " WITH NO ADVANCING.
            ACCEPT RECORDID.
-           READ PASSWARDFILE
+           READ PASSWARDFILE KEY IS RECORDID
            INVALID KEY
                    MOVE 'N' TO PASSWARDEXISTS
            END-READ.
            IF PASSWARDEXISTS = 'N'
               DISPLAY "Record Doesn't Exist"
            ELSE
+              PERFORM MASKPASSWARD
               DISPLAY "ID : " RECORDID
               DISPLAY "SYSTEM NAME : " SYSTEMNAME
-              DISPLAY "PASSWARD : " PASSWARDLIST
+              DISPLAY "PASSWARD : " WS-MASKEDPASSWARD
+              DISPLAY "Reveal full passward (Y/N) : " WITH NO ADVANCING
+              ACCEPT WS-REVEAL
+              IF WS-REVEAL = 'Y' OR WS-REVEAL = 'y'
+                 DISPLAY "PASSWARD : " PASSWARDLIST
+              END-IF
+              MOVE 'G' TO WS-AUDITACTION
+              PERFORM WRITEAUDIT
+           END-IF.
+
+       MASKPASSWARD.
+           MOVE ALL "*" TO WS-MASKEDPASSWARD.
+           COMPUTE WS-PWLEN =
+               FUNCTION LENGTH(FUNCTION TRIM(PASSWARDLIST)).
+           IF WS-PWLEN > 1
+              MOVE PASSWARDLIST(WS-PWLEN - 1:2)
+                  TO WS-MASKEDPASSWARD(WS-PWLEN - 1:2)
            END-IF.
+
+       GETALLPASS.
+           MOVE 'N' TO WS-EOF.
+           DISPLAY " ".
+           DISPLAY "ALL PASSWARD RECORDS".
+           MOVE ZEROS TO RECORDID.
+           START PASSWARDFILE KEY IS NOT LESS THAN RECORDID
+           INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+                   DISPLAY "No Records Found"
+           END-START.
+           PERFORM UNTIL WS-EOF = 'Y'
+                   READ PASSWARDFILE NEXT RECORD
+                   AT END
+                           MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                           PERFORM MASKPASSWARD
+                           DISPLAY "ID : " RECORDID
+                               "  SYSTEM NAME : " SYSTEMNAME
+                               "  PASSWARD : " WS-MASKEDPASSWARD
+                           MOVE 'G' TO WS-AUDITACTION
+                           PERFORM WRITEAUDIT
+                   END-READ
+           END-PERFORM.
+
+       SEARCHBYNAME.
+           MOVE 'Y' TO PASSWARDEXISTS.
+           DISPLAY " ".
+           DISPLAY "Enter SYSTEM NAME to Find : " WITH NO ADVANCING.
+           ACCEPT SYSTEMNAME.
+           READ PASSWARDFILE KEY IS SYSTEMNAME
+           INVALID KEY
+                   MOVE 'N' TO PASSWARDEXISTS
+           END-READ.
+           IF PASSWARDEXISTS = 'N'
+              DISPLAY "System Not Found"
+           ELSE
+              PERFORM MASKPASSWARD
+              DISPLAY "ID : " RECORDID
+              DISPLAY "SYSTEM NAME : " SYSTEMNAME
+              DISPLAY "PASSWARD : " WS-MASKEDPASSWARD
+              DISPLAY "Reveal full passward (Y/N) : " WITH NO ADVANCING
+              ACCEPT WS-REVEAL
+              IF WS-REVEAL = 'Y' OR WS-REVEAL = 'y'
+                 DISPLAY "PASSWARD : " PASSWARDLIST
+              END-IF
+              MOVE 'G' TO WS-AUDITACTION
+              PERFORM WRITEAUDIT
+           END-IF.
+
+       WRITEAUDIT.
+           ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER".
+           ACCEPT WS-DATE8 FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME8 FROM TIME.
+           MOVE RECORDID TO AUD-RECORDID.
+           MOVE WS-AUDITACTION TO AUD-ACTION.
+           MOVE WS-OPERATOR TO AUD-OPERATOR.
+           MOVE WS-DATE8 TO AUD-TIMESTAMP(1:8).
+           MOVE WS-TIME8(1:6) TO AUD-TIMESTAMP(9:6).
+           WRITE AUDITRECORD.
